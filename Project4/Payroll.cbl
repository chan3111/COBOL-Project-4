@@ -25,30 +25,131 @@
            
            SELECT  PAYROLL-RECORDS-FILE-OUT
                ASSIGN  "PAYRECORDS.TXT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS PAYROLL-OUT-FILE-STATUS.
+
+           SELECT  EXCEPTION-FILE-OUT
+               ASSIGN  "EXCEPTIONS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EXCEPTION-OUT-FILE-STATUS.
+
+           SELECT  CHECKPOINT-FILE
+               ASSIGN  "CHECKPOINT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT  RESTART-CONTROL-FILE
+               ASSIGN  "RESTARTCTL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT  EFT-FILE-OUT
+               ASSIGN  "EFTFILE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EFT-OUT-FILE-STATUS.
+
+           SELECT  CHECK-NUMBER-CONTROL-FILE
+               ASSIGN  "CHECKCTL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-CTL-FILE-STATUS.
+
+           SELECT  POSITIVE-PAY-FILE-OUT
+               ASSIGN  "POSPAY.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS POS-PAY-OUT-FILE-STATUS.
+
+           SELECT  YTD-MASTER-FILE
+               ASSIGN  "YTDMAST.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS YTD-KEY
+               FILE STATUS IS YTD-FILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD  EMPLOYEE-FILE-IN.
-       01  PAYROLL-RECORD-IN.
-           05  EMP-NUMBER-IN       PIC 9(9).
-           05  EMP-LAST-NAME-IN    PIC X(13).
-           05  EMP-INITIALS-IN     PIC X(2).
-           05  JOB-TYPE-IN         PIC X(3).
-           05  HOURS-WORKED-IN     PIC 9(2)V99.
-           05  TAX-IND-IN          PIC 9(1).
-           05  PENSION-RATE        PIC V99.
-           05  HEALTH-RATE         PIC V99.
+           COPY "EMPREC.DAT".
 
        FD  PAYROLL-RECORDS-FILE-OUT.
-       01  RECORD-OUT    PIC X(80).
+       01  RECORD-OUT    PIC X(112).
        
        FD PAY-RATE-FILE-IN.
        01  PAY-RATE-IN.
            05  CLASS-IN    PIC X(3).
            05  RATE-IN PIC 9(2)V99.
 
+       FD  EXCEPTION-FILE-OUT.
+       01  EXCEPTION-RECORD-OUT    PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-EMP-NUMBER    PIC 9(9).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-RECORDS-READ       PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-RECORDS-WRITTEN    PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-EXCEPTIONS-WRITTEN PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-GROSS-PAY    PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-NET-PAY      PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-HEALTH       PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-TAX          PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-PENSION      PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-GARNISHMENT  PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-UNION-DUES   PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-TOTAL-STATE-TAX    PIC 9(6)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-LAST-CHECK-NUMBER  PIC 9(7).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-EFT-RECORDS-WRITTEN     PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-POS-PAY-RECORDS-WRITTEN PIC 9(3).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  CKPT-PAY-CLASS-GROSS-TOTAL OCCURS 50 TIMES
+                   PIC 9(6)V99.
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           05  RESTART-CONTROL-IND     PIC X(1).
+
+       FD  EFT-FILE-OUT.
+       01  EFT-RECORD-OUT.
+           05  EFT-RECORD-TYPE      PIC X(1)  VALUE "6".
+           05  EFT-TRANSACTION-CODE PIC X(2)  VALUE "22".
+           05  EFT-ROUTING-OUT      PIC 9(9).
+           05  EFT-ACCOUNT-OUT      PIC 9(12).
+           05  EFT-AMOUNT-OUT       PIC 9(6)V99.
+           05  EFT-EMP-NUMBER-OUT   PIC 9(9).
+           05  EFT-EMP-NAME-OUT     PIC X(13).
+           05  FILLER               PIC X(38) VALUE SPACES.
+
+       FD  CHECK-NUMBER-CONTROL-FILE.
+       01  CHECK-NUMBER-CONTROL-RECORD.
+           05  CTL-LAST-CHECK-NUMBER  PIC 9(7).
+
+       FD  POSITIVE-PAY-FILE-OUT.
+       01  POS-PAY-RECORD-OUT.
+           05  POS-PAY-CHECK-NUMBER-OUT    PIC 9(7).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  POS-PAY-EMP-NUMBER-OUT      PIC 9(9).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  POS-PAY-EMP-NAME-OUT        PIC X(13).
+           05  FILLER                      PIC X(1) VALUE SPACE.
+           05  POS-PAY-AMOUNT-OUT          PIC 9(6)V99.
+           05  FILLER                      PIC X(38) VALUE SPACES.
+
+       FD  YTD-MASTER-FILE.
+           COPY "YTDREC.DAT".
+
        WORKING-STORAGE SECTION.
 
        01  REPORT-HEADER.
@@ -73,13 +174,27 @@
            05 YEAR-OUT     PIC 9(2).
            
            
-       COPY "C:\COBOLPROJ4\TAXTBL.DAT".
+       COPY "TAXTBL.DAT".
 
-       01  PAY-RATE-TABLE OCCURS 5 TIMES.
+       COPY "STATETBL.DAT".
+
+       01  PAY-RATE-CONTROL.
+           05  PAY-RATE-COUNT      PIC 9(2) VALUE 0.
+           05  PAY-RATE-MAX        PIC 9(2) VALUE 50.
+
+       01  PAY-RATE-TABLE OCCURS 1 TO 50 TIMES
+                   DEPENDING ON PAY-RATE-COUNT.
            05  CLASS-NAME  PIC X(3).
            05  PAY-RATE    PIC 9(2)V99.
 
+       01  PAY-CLASS-TOTALS.
+           05  PAY-CLASS-GROSS-TOTAL OCCURS 1 TO 50 TIMES
+                   DEPENDING ON PAY-RATE-COUNT
+                   PIC 9(6)V99.
+
        01  COLUMN-HEADER.
+           05  FILLER  PIC X(2)   VALUE   SPACES.
+           05  FILLER  PIC X(5)   VALUE  "CK NO".
            05  FILLER  PIC X(5)   VALUE   SPACES.
            05  FILLER  PIC X(4)   VALUE  "NAME".
            05  FILLER  PIC X(23)  VALUE   SPACES.
@@ -87,12 +202,41 @@
            05  FILLER  PIC X(8)   VALUE   SPACES.
            05  FILLER  PIC X(3)   VALUE  "TAX".
            05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(6)   VALUE  "ST TAX".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
            05  FILLER  PIC X(7)   VALUE  "PENSION".
            05  FILLER  PIC X(4)   VALUE   SPACES.
            05  FILLER  PIC X(6)   VALUE  "HEALTH".
            05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(7)   VALUE  "GARNISH".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
+           05  FILLER  PIC X(4)   VALUE  "DUES".
+           05  FILLER  PIC X(3)   VALUE   SPACES.
            05  FILLER  PIC X(3)   VALUE   "NET".
            
+       01  EXCEPTION-REPORT-HEADER.
+           05  FILLER          PIC X(9)  VALUE SPACES.
+           05  FILLER          PIC X(28) VALUE
+               "JOB CLASS EXCEPTION LISTING".
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  DATE-EXCEPTION  PIC X(13).
+
+       01  EXCEPTION-COLUMN-HEADER.
+           05  FILLER  PIC X(5)   VALUE   SPACES.
+           05  FILLER  PIC X(10)  VALUE  "EMP NUMBER".
+           05  FILLER  PIC X(5)   VALUE   SPACES.
+           05  FILLER  PIC X(9)   VALUE  "LAST NAME".
+           05  FILLER  PIC X(9)   VALUE   SPACES.
+           05  FILLER  PIC X(8)   VALUE  "JOB TYPE".
+
+       01  EXCEPTION-DETAIL-RECORD.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  EMP-NUMBER-EXC-OUT      PIC 9(9).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  EMP-LAST-NAME-EXC-OUT   PIC X(13).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  JOB-TYPE-EXC-OUT        PIC X(3).
+
        01  DATE-IN.
            05 YEAR-IN  PIC 9(2).
            05 MONTH-IN PIC 9(2).
@@ -100,7 +244,10 @@
        
        01  WEEK-DAY.
            05  WEEK-IN PIC 9(1).
-           
+
+       01  YTD-PERIOD-WS.
+           05  YTD-QUARTER-WS  PIC 9(1).
+
        01  WEEK-NAMES.
            05  FILLER  PIC X(3) VALUE "MON".
            05  FILLER  PIC X(3) VALUE "TUE".
@@ -114,18 +261,43 @@
            05  WEEK-NAME OCCURS 7 TIMES PIC X(3).
            
            
-       COPY "C:\COBOLPROJ4\MONTHTBL.DAT".
+       COPY "MONTHTBL.DAT".
        
        01  FLAGS.
-           05  EOF-FLAG    PIC X(3) VALUE "NO ".
-           05  FOUND-FLAG  PIC X(1) VALUE "F".
+           05  EOF-FLAG        PIC X(3) VALUE "NO ".
+           05  PAY-RATE-EOF-FLAG PIC X(3) VALUE "NO ".
+           05  FOUND-FLAG      PIC X(1) VALUE "F".
+           05  CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+           05  RESTART-FILE-STATUS    PIC X(2) VALUE "00".
+               88  RESTART-FILE-NOT-FOUND   VALUE "35".
+           05  RESTART-MODE-IND        PIC X(1) VALUE "N".
+               88  RESTART-MODE                VALUE "R".
+           05  YTD-FILE-STATUS         PIC X(2) VALUE "00".
+               88  YTD-FILE-NOT-FOUND          VALUE "35".
+           05  CHECK-CTL-FILE-STATUS   PIC X(2) VALUE "00".
+               88  CHECK-CTL-FILE-NOT-FOUND     VALUE "35".
+           05  PAYROLL-OUT-FILE-STATUS PIC X(2) VALUE "00".
+               88  PAYROLL-OUT-FILE-NOT-FOUND   VALUE "35".
+           05  EXCEPTION-OUT-FILE-STATUS PIC X(2) VALUE "00".
+               88  EXCEPTION-OUT-FILE-NOT-FOUND VALUE "35".
+           05  EFT-OUT-FILE-STATUS     PIC X(2) VALUE "00".
+               88  EFT-OUT-FILE-NOT-FOUND       VALUE "35".
+           05  POS-PAY-OUT-FILE-STATUS PIC X(2) VALUE "00".
+               88  POS-PAY-OUT-FILE-NOT-FOUND   VALUE "35".
 
        01  COUNTERS.
            05  EMPLOYEE-RECORDS-READ-CTR       PIC 9(3).
            05  REGISTER-RECORDS-WRITTEN-CTR    PIC 9(3).
-           05  SUB PIC 9(1).
+           05  EXCEPTION-RECORDS-WRITTEN-CTR   PIC 9(3).
+           05  EFT-RECORDS-WRITTEN-CTR         PIC 9(3).
+           05  POSITIVE-PAY-RECORDS-WRITTEN-CTR PIC 9(3).
+           05  SUB PIC 9(2).
+           05  CLASS-SUB PIC 9(2).
+           05  STATE-SUB PIC 9(2).
            05  COUNTER PIC 9(2).
-           05  PAY-RATE-INDEX  PIC 9(1).
+           05  PAY-RATE-INDEX  PIC 9(2).
+           05  CHECKPOINT-QUOTIENT    PIC 9(3).
+           05  CHECKPOINT-REMAINDER   PIC 9(3).
 
        01  PAY-ACCUMULATORS.
            05  TOTAL-GROSS-PAY     PIC 9(6)V99.
@@ -133,6 +305,9 @@
            05  TOTAL-HEALTH        PIC 9(6)V99.
            05  TOTAL-TAX           PIC 9(6)V99.
            05  TOTAL-PENSION       PIC 9(6)V99.
+           05  TOTAL-GARNISHMENT   PIC 9(6)V99.
+           05  TOTAL-UNION-DUES    PIC 9(6)V99.
+           05  TOTAL-STATE-TAX     PIC 9(6)V99.
 
        01  REGISTER-PAY-VALUES.
            05  GROSS-PAY-WS    PIC 9(4)V99.
@@ -141,13 +316,31 @@
            05  HEALTH-WS       PIC 9(3)V99.
            05  OT-HOURS        PIC 9(2)V99.
            05  PENSION-WS      PIC 9(4)V99.
+           05  GARNISHMENT-WS  PIC 9(3)V99.
+           05  UNION-DUES-WS   PIC 9(3)V99.
+           05  STATE-TAX-RATE  PIC V999.
+           05  STATE-TAX-WS    PIC 9(4)V99.
 
 
        01  DEDUCTION-PAY-VALUES.
            05  REGULAR-HOURS   PIC 9(2)     VALUE  40.
            05  OT-FACTOR       PIC 9(1)V9   VALUE  1.5.
 
+       01  CHECKPOINT-CONTROL.
+      *    CHECKPOINT-INTERVAL is 1 (checkpoint after every employee)
+      *    rather than a batch of several, since PAYRECORDS.TXT,
+      *    EFTFILE.TXT, POSPAY.TXT and YTDMAST.TXT are all posted to
+      *    immediately as each employee is processed - a restart that
+      *    repositioned past several already-written-but-not-yet-
+      *    checkpointed employees would reprocess and duplicate all
+      *    four of those outputs for them.
+           05  CHECKPOINT-INTERVAL     PIC 9(3) VALUE 1.
+
+       01  CHECK-NUMBER-CONTROL.
+           05  CHECK-NUMBER-WS         PIC 9(7) VALUE 0.
+
        01  REGISTER-DETAIL-RECORD.
+           05  CHECK-NUMBER-OUT        PIC ZZZZZZ9.
            05  FILLER                  PIC X(2) VALUE SPACES.
            05  EMP-INITIALS-OUT        PIC X(2).
            05  FILLER                  PIC X(5) VALUE SPACES.
@@ -157,9 +350,15 @@
            05  FILLER                  PIC X(3) VALUES SPACES.
            05  TAX-DEDUCTION-OUT       PIC Z,ZZ9.99.
            05  FILLER                  PIC X(4) VALUES SPACES.
+           05  STATE-TAX-OUT           PIC ZZ9.99.
+           05  FILLER                  PIC X(4) VALUES SPACES.
            05  PENSION-OUT             PIC ZZ9.99.
            05  FILLER                  PIC X(4) VALUES SPACES.
            05  HEALTH-INS-OUT          PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  GARNISHMENT-OUT         PIC ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  UNION-DUES-OUT          PIC ZZ9.99.
            05  FILLER                  PIC X(1) VALUE SPACES.
            05  NET-PAY-OUT             PIC Z,ZZ9.99.
 
@@ -182,6 +381,11 @@
                10 FILLER               PIC X(6)  VALUE SPACES.
                10 TOTAL-TAX-OUT        PIC $$,$$$,$$9.99.
 
+           05  TOTAL-STATE-TAX-SUMMARY.
+               10 FILLER   PIC X(6)  VALUE SPACES.
+               10 FILLER   PIC X(15) VALUE "TOTAL STATE TAX".
+               10 TOTAL-STATE-TAX-OUT  PIC $$,$$$,$$9.99.
+
            05  TOTAL-HEALTH-SUMMARY.
                10 FILLER               PIC X(6)  VALUE SPACES.
                10 FILLER               PIC X(12)  VALUE "TOTAL HEALTH".
@@ -194,6 +398,17 @@
                10 FILLER               PIC X(2)  VALUE SPACES.
                10 TOTAL-PENSION-OUT    PIC $$,$$$,$$9.99.
 
+           05  TOTAL-GARNISHMENT-SUMMARY.
+               10 FILLER   PIC X(6)  VALUE SPACES.
+               10 FILLER   PIC X(17) VALUE "TOTAL GARNISHMENT".
+               10 TOTAL-GARNISHMENT-OUT    PIC $$,$$$,$$9.99.
+
+           05  TOTAL-UNION-DUES-SUMMARY.
+               10 FILLER   PIC X(6)  VALUE SPACES.
+               10 FILLER   PIC X(16) VALUE "TOTAL UNION DUES".
+               10 FILLER   PIC X(1)  VALUE SPACES.
+               10 TOTAL-UNION-DUES-OUT PIC $$,$$$,$$9.99.
+
            05  RECORDS-READ-SUMMARY.
                10 FILLER   PIC X(6)    VALUE SPACES.
                10 FILLER   PIC X(12)   VALUE "RECORDS READ".
@@ -206,6 +421,34 @@
                10 FILLER   PIC X(2)    VALUE SPACES.
                10 RECORDS-WRITTEN-CTR-OUT  PIC ZZ9.
 
+           05  EXCEPTIONS-WRITTEN-SUMMARY.
+               10 FILLER   PIC X(6)    VALUE SPACES.
+               10 FILLER   PIC X(19)   VALUE "EXCEPTIONS WRITTEN".
+               10 FILLER   PIC X(2)    VALUE SPACES.
+               10 EXCEPTIONS-WRITTEN-CTR-OUT  PIC ZZ9.
+
+           05  EFT-WRITTEN-SUMMARY.
+               10 FILLER   PIC X(6)    VALUE SPACES.
+               10 FILLER   PIC X(20)   VALUE "EFT RECORDS WRITTEN".
+               10 FILLER   PIC X(1)    VALUE SPACES.
+               10 EFT-WRITTEN-CTR-OUT  PIC ZZ9.
+
+           05  POSITIVE-PAY-WRITTEN-SUMMARY.
+               10 FILLER   PIC X(6)    VALUE SPACES.
+               10 FILLER   PIC X(29)   VALUE
+                   "POSITIVE PAY RECORDS WRITTEN".
+               10 POSITIVE-PAY-WRITTEN-CTR-OUT  PIC ZZ9.
+
+           05  CLASS-SUBTOTAL-HEADER.
+               10 FILLER   PIC X(6)    VALUE SPACES.
+               10 FILLER   PIC X(19)   VALUE "PAY CLASS SUBTOTALS".
+
+           05  CLASS-SUBTOTAL-SUMMARY.
+               10 FILLER   PIC X(6)    VALUE SPACES.
+               10 CLASS-SUBTOTAL-NAME-OUT  PIC X(3).
+               10 FILLER   PIC X(4)    VALUE SPACES.
+               10 CLASS-SUBTOTAL-GROSS-OUT PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
 
        100-PRODUCE-PAY-REGISTER.
@@ -234,14 +477,20 @@
        200-INIT-PAY-REGISTER.
            PERFORM  700-GET-DATE.
            PERFORM  700-MOVE-DATE.
+           PERFORM  700-SET-YTD-PERIOD.
+           PERFORM  700-CHECK-RESTART-MODE.
            PERFORM  700-OPEN-FILES.
            PERFORM  700-INITIALIZE-FIELDS.
            PERFORM 700-LOAD-PAY-RATE-TABLE
-               VARYING SUB FROM 1 BY 1
-               UNTIL SUB IS GREATER THAN 5
-               OR EOF-FLAG IS EQUAL TO "YES".
+               UNTIL PAY-RATE-EOF-FLAG IS EQUAL TO "YES"
+               OR PAY-RATE-COUNT IS EQUAL TO PAY-RATE-MAX.
+           INITIALIZE PAY-CLASS-TOTALS.
            PERFORM  700-WRITE-REPORT-HDR.
            PERFORM  700-WRITE-COLUMN-HDR.
+           PERFORM  700-LOAD-CHECK-NUMBER.
+           IF  RESTART-MODE
+               PERFORM  700-RESTART-FROM-CHECKPOINT
+           END-IF.
            PERFORM  700-READ-EMPLOYEE-RECORD.
 
       * --------------------------------------------------------------
@@ -251,26 +500,76 @@
       * --------------------------------------------------------------
 
        200-PRODUCE-PAY-RECORDS.
-           PERFORM 700-FIND-PAY-RATE
-               VARYING SUB FROM 1 BY 1
-               UNTIL SUB IS GREATER THAN 5
-               OR FOUND-FLAG IS EQUAL TO "T".
-           PERFORM 700-RESET-FOUND-FLAG.
-           IF HOURS-WORKED-IN GREATER THAN 40
-               PERFORM  700-CALC-OT-GROSS-PAY
-           ELSE PERFORM  700-CALC-REGULAR-GROSS-PAY.
-           PERFORM  700-CALC-TAX.
-           PERFORM  700-CALC-INSURANCE.
-           PERFORM  700-CALC-PENSION.
-           PERFORM  700-CALC-NET-PAY.
-           PERFORM  700-WRITE-PAY-REGISTER-RECORD.
-           PERFORM  700-CALC-PAY-TOTALS.
+           IF  EMP-ACTIVE
+               PERFORM 700-FIND-PAY-RATE
+                   VARYING SUB FROM 1 BY 1
+                   UNTIL SUB IS GREATER THAN PAY-RATE-COUNT
+                   OR FOUND-FLAG IS EQUAL TO "T"
+               IF FOUND-FLAG IS EQUAL TO "T"
+                   PERFORM 700-RESET-FOUND-FLAG
+                   IF HOURS-WORKED-IN GREATER THAN 40
+                       PERFORM  700-CALC-OT-GROSS-PAY
+                   ELSE
+                       PERFORM  700-CALC-REGULAR-GROSS-PAY
+                   END-IF
+                   PERFORM  700-CALC-TAX
+                   MOVE 0 TO STATE-TAX-RATE
+                   PERFORM 700-FIND-STATE-RATE
+                       VARYING STATE-SUB FROM 1 BY 1
+                       UNTIL STATE-SUB IS GREATER THAN
+                           STATE-TAX-COUNT
+                       OR FOUND-FLAG IS EQUAL TO "T"
+                   PERFORM 700-RESET-FOUND-FLAG
+                   PERFORM  700-CALC-STATE-TAX
+                   PERFORM  700-CALC-INSURANCE
+                   PERFORM  700-CALC-PENSION
+                   PERFORM  700-CALC-GARNISHMENT
+                   PERFORM  700-CALC-UNION-DUES
+                   PERFORM  700-CALC-NET-PAY
+                   PERFORM  700-ASSIGN-CHECK-NUMBER
+                   PERFORM  700-SAVE-CHECK-NUMBER
+                   PERFORM  700-WRITE-PAY-REGISTER-RECORD
+                   PERFORM  700-WRITE-EFT-RECORD
+                   PERFORM  700-WRITE-POSITIVE-PAY-RECORD
+                   PERFORM  700-CALC-PAY-TOTALS
+                   PERFORM  700-POST-YTD-RECORD
+               ELSE
+                   PERFORM 700-RESET-FOUND-FLAG
+                   PERFORM 700-WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+           DIVIDE EMPLOYEE-RECORDS-READ-CTR BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT
+               REMAINDER CHECKPOINT-REMAINDER.
+           IF CHECKPOINT-REMAINDER IS EQUAL TO 0
+               PERFORM 700-WRITE-CHECKPOINT
+           END-IF.
            PERFORM  700-READ-EMPLOYEE-RECORD.
 
        700-GET-DATE.
            ACCEPT DATE-IN FROM DATE.
            ACCEPT WEEK-IN FROM DAY-OF-WEEK.
-           
+
+       700-SET-YTD-PERIOD.
+      *  ------------------------------------------------------------
+      *  Derives the quarter (1-4) this run's check date falls in, so
+      *  700-POST-YTD-RECORD can key YTD-MASTER-FILE by employee plus
+      *  period instead of one perpetually-growing total per employee.
+      *  ------------------------------------------------------------
+           IF MONTH-IN IS LESS THAN 4
+               MOVE 1 TO YTD-QUARTER-WS
+           ELSE
+               IF MONTH-IN IS LESS THAN 7
+                   MOVE 2 TO YTD-QUARTER-WS
+               ELSE
+                   IF MONTH-IN IS LESS THAN 10
+                       MOVE 3 TO YTD-QUARTER-WS
+                   ELSE
+                       MOVE 4 TO YTD-QUARTER-WS
+                   END-IF
+               END-IF
+           END-IF.
+
        700-MOVE-DATE.
            MOVE YEAR-IN TO YEAR-OUT.
            MOVE DAY-IN TO DAY-OUT.
@@ -281,12 +580,62 @@
            
        200-TERMINATE-PAY-REGISTER.
            PERFORM  700-WRITE-SUMMARY.
+           PERFORM  700-SAVE-CHECK-NUMBER.
            PERFORM  700-CLOSE-FILES.
 
        700-OPEN-FILES.
            OPEN  INPUT  EMPLOYEE-FILE-IN.
            OPEN  INPUT  PAY-RATE-FILE-IN.
-           OPEN  OUTPUT PAYROLL-RECORDS-FILE-OUT.
+           IF  RESTART-MODE
+      *        RESTARTCTL.TXT can say "R" ahead of what is actually
+      *        the first-ever run, e.g. PAYRECORDS.TXT and the other
+      *        output files were never created - OPEN EXTEND does not
+      *        create a missing file, so fall back to OPEN OUTPUT for
+      *        any of the four that comes back file-not-found.
+               OPEN EXTEND PAYROLL-RECORDS-FILE-OUT
+               IF PAYROLL-OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT PAYROLL-RECORDS-FILE-OUT
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE-OUT
+               IF EXCEPTION-OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT EXCEPTION-FILE-OUT
+               END-IF
+               OPEN EXTEND EFT-FILE-OUT
+               IF EFT-OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT EFT-FILE-OUT
+               END-IF
+               OPEN EXTEND POSITIVE-PAY-FILE-OUT
+               IF POS-PAY-OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT POSITIVE-PAY-FILE-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYROLL-RECORDS-FILE-OUT
+               OPEN OUTPUT EXCEPTION-FILE-OUT
+               OPEN OUTPUT EFT-FILE-OUT
+               OPEN OUTPUT POSITIVE-PAY-FILE-OUT
+           END-IF.
+           OPEN  I-O    YTD-MASTER-FILE.
+           IF YTD-FILE-NOT-FOUND
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE      YTD-MASTER-FILE
+               OPEN I-O   YTD-MASTER-FILE
+           END-IF.
+
+       700-CHECK-RESTART-MODE.
+      *  ------------------------------------------------------------
+      *  RESTARTCTL.TXT is a one-character control record ("R" or
+      *  "N") dropped by the operator before a rerun.  No control
+      *  file (or any status but a clean read) means a normal run.
+      *  ------------------------------------------------------------
+           MOVE "N" TO RESTART-MODE-IND.
+           OPEN INPUT RESTART-CONTROL-FILE.
+           IF RESTART-FILE-STATUS IS EQUAL TO "00"
+               READ RESTART-CONTROL-FILE
+                   NOT AT END
+                       MOVE RESTART-CONTROL-IND TO RESTART-MODE-IND
+               END-READ
+           END-IF.
+           CLOSE RESTART-CONTROL-FILE.
 
        700-INITIALIZE-FIELDS.
            INITIALIZE  COUNTERS
@@ -308,6 +657,122 @@
                AT END  MOVE "YES"  TO  EOF-FLAG
                    NOT AT END ADD 1 TO EMPLOYEE-RECORDS-READ-CTR.
 
+       700-RESTART-FROM-CHECKPOINT.
+      *  ------------------------------------------------------------
+      *  Repositions EMPLOYEE-FILE-IN just past the last employee
+      *  processed on the prior (failed) run and restores the
+      *  running counters/accumulators from CHECKPOINT.TXT so the
+      *  totals come out the same as an unbroken run.
+      *  ------------------------------------------------------------
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS IS EQUAL TO "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ
+                           TO EMPLOYEE-RECORDS-READ-CTR
+                       MOVE CKPT-RECORDS-WRITTEN
+                           TO REGISTER-RECORDS-WRITTEN-CTR
+                       MOVE CKPT-EXCEPTIONS-WRITTEN
+                           TO EXCEPTION-RECORDS-WRITTEN-CTR
+                       MOVE CKPT-TOTAL-GROSS-PAY  TO TOTAL-GROSS-PAY
+                       MOVE CKPT-TOTAL-NET-PAY    TO TOTAL-NET-PAY
+                       MOVE CKPT-TOTAL-HEALTH     TO TOTAL-HEALTH
+                       MOVE CKPT-TOTAL-TAX        TO TOTAL-TAX
+                       MOVE CKPT-TOTAL-PENSION    TO TOTAL-PENSION
+                       MOVE CKPT-TOTAL-GARNISHMENT TO TOTAL-GARNISHMENT
+                       MOVE CKPT-TOTAL-UNION-DUES TO TOTAL-UNION-DUES
+                       MOVE CKPT-TOTAL-STATE-TAX  TO TOTAL-STATE-TAX
+                       IF CKPT-LAST-CHECK-NUMBER IS GREATER THAN
+                               CHECK-NUMBER-WS
+                           MOVE CKPT-LAST-CHECK-NUMBER
+                               TO CHECK-NUMBER-WS
+                       END-IF
+                       MOVE CKPT-EFT-RECORDS-WRITTEN
+                           TO EFT-RECORDS-WRITTEN-CTR
+                       MOVE CKPT-POS-PAY-RECORDS-WRITTEN
+                           TO POSITIVE-PAY-RECORDS-WRITTEN-CTR
+                       PERFORM 700-RESTORE-CLASS-TOTAL
+                           VARYING CLASS-SUB FROM 1 BY 1
+                           UNTIL CLASS-SUB IS GREATER THAN
+                               PAY-RATE-COUNT
+                       MOVE CKPT-LAST-EMP-NUMBER  TO EMP-NUMBER-IN
+                       START EMPLOYEE-FILE-IN
+                           KEY IS GREATER THAN EMP-NUMBER-IN
+                           INVALID KEY
+                               MOVE "YES" TO EOF-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       700-WRITE-CHECKPOINT.
+      *  ------------------------------------------------------------
+      *  Snapshots where the run has gotten to, every
+      *  CHECKPOINT-INTERVAL employees, so a rerun does not have to
+      *  reprocess the whole file.
+      *  ------------------------------------------------------------
+           MOVE EMP-NUMBER-IN          TO CKPT-LAST-EMP-NUMBER.
+           MOVE EMPLOYEE-RECORDS-READ-CTR
+               TO CKPT-RECORDS-READ.
+           MOVE REGISTER-RECORDS-WRITTEN-CTR
+               TO CKPT-RECORDS-WRITTEN.
+           MOVE EXCEPTION-RECORDS-WRITTEN-CTR
+               TO CKPT-EXCEPTIONS-WRITTEN.
+           MOVE TOTAL-GROSS-PAY        TO CKPT-TOTAL-GROSS-PAY.
+           MOVE TOTAL-NET-PAY          TO CKPT-TOTAL-NET-PAY.
+           MOVE TOTAL-HEALTH           TO CKPT-TOTAL-HEALTH.
+           MOVE TOTAL-TAX              TO CKPT-TOTAL-TAX.
+           MOVE TOTAL-PENSION          TO CKPT-TOTAL-PENSION.
+           MOVE TOTAL-GARNISHMENT      TO CKPT-TOTAL-GARNISHMENT.
+           MOVE TOTAL-UNION-DUES       TO CKPT-TOTAL-UNION-DUES.
+           MOVE TOTAL-STATE-TAX        TO CKPT-TOTAL-STATE-TAX.
+           MOVE CHECK-NUMBER-WS        TO CKPT-LAST-CHECK-NUMBER.
+           MOVE EFT-RECORDS-WRITTEN-CTR TO CKPT-EFT-RECORDS-WRITTEN.
+           MOVE POSITIVE-PAY-RECORDS-WRITTEN-CTR
+               TO CKPT-POS-PAY-RECORDS-WRITTEN.
+           PERFORM 700-SAVE-CLASS-TOTAL
+               VARYING CLASS-SUB FROM 1 BY 1
+               UNTIL CLASS-SUB IS GREATER THAN PAY-RATE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       700-SAVE-CLASS-TOTAL.
+           MOVE PAY-CLASS-GROSS-TOTAL(CLASS-SUB)
+               TO CKPT-PAY-CLASS-GROSS-TOTAL(CLASS-SUB).
+
+       700-RESTORE-CLASS-TOTAL.
+           MOVE CKPT-PAY-CLASS-GROSS-TOTAL(CLASS-SUB)
+               TO PAY-CLASS-GROSS-TOTAL(CLASS-SUB).
+
+       700-LOAD-CHECK-NUMBER.
+      *  ------------------------------------------------------------
+      *  CHECKCTL.TXT carries the last check number used by the last
+      *  completed run forward into this one.  No control file (a
+      *  first-ever run) leaves CHECK-NUMBER-WS at its VALUE 0, so
+      *  check numbering starts at 1.
+      *  ------------------------------------------------------------
+           OPEN INPUT CHECK-NUMBER-CONTROL-FILE.
+           IF CHECK-CTL-FILE-STATUS IS EQUAL TO "00"
+               READ CHECK-NUMBER-CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-LAST-CHECK-NUMBER TO CHECK-NUMBER-WS
+               END-READ
+           END-IF.
+           CLOSE CHECK-NUMBER-CONTROL-FILE.
+
+       700-ASSIGN-CHECK-NUMBER.
+           ADD 1 TO CHECK-NUMBER-WS.
+
+       700-SAVE-CHECK-NUMBER.
+      *  ------------------------------------------------------------
+      *  Persists the last check number issued so the next run's
+      *  700-LOAD-CHECK-NUMBER picks up where this one left off.
+      *  ------------------------------------------------------------
+           MOVE CHECK-NUMBER-WS TO CTL-LAST-CHECK-NUMBER.
+           OPEN OUTPUT CHECK-NUMBER-CONTROL-FILE.
+           WRITE CHECK-NUMBER-CONTROL-RECORD.
+           CLOSE CHECK-NUMBER-CONTROL-FILE.
+
        700-CALC-OT-GROSS-PAY.
            SUBTRACT REGULAR-HOURS FROM  HOURS-WORKED-IN
                GIVING OT-HOURS.
@@ -322,9 +787,19 @@
                GIVING GROSS-PAY-WS.
 
        700-CALC-TAX.
-           CALL "TAXCALC" USING GROSS-PAY-WS, TAX-RATES(TAX-IND-IN), 
+           CALL "TAXCALC" USING GROSS-PAY-WS, TAX-RATES(TAX-IND-IN),
            TAX-WS.
 
+       700-FIND-STATE-RATE.
+           IF STATE-CODE-TBL(STATE-SUB) = STATE-CODE-IN
+               MOVE "T" TO FOUND-FLAG
+               MOVE STATE-RATE-TBL(STATE-SUB) TO STATE-TAX-RATE
+           END-IF.
+
+       700-CALC-STATE-TAX.
+           MULTIPLY GROSS-PAY-WS BY STATE-TAX-RATE
+               GIVING STATE-TAX-WS.
+
        700-CALC-INSURANCE.
            MULTIPLY  GROSS-PAY-WS  BY  HEALTH-RATE
                GIVING HEALTH-WS.
@@ -333,16 +808,27 @@
            MULTIPLY  GROSS-PAY-WS  BY  PENSION-RATE
                GIVING PENSION-WS.
 
+       700-CALC-GARNISHMENT.
+           MOVE  GARNISHMENT-AMT  TO  GARNISHMENT-WS.
+
+       700-CALC-UNION-DUES.
+           MOVE  UNION-DUES-AMT  TO  UNION-DUES-WS.
+
        700-CALC-NET-PAY.
-           CALL "C:\COBOLPROJ4\NETCALC" USING TAX-WS, HEALTH-WS,
-               PENSION-WS, GROSS-PAY-WS, NET-PAY-WS.
+           CALL "NETCALC" USING TAX-WS, STATE-TAX-WS, HEALTH-WS,
+               PENSION-WS, GARNISHMENT-WS, UNION-DUES-WS,
+               GROSS-PAY-WS, NET-PAY-WS.
 
        700-WRITE-PAY-REGISTER-RECORD.
+           MOVE  CHECK-NUMBER-WS  TO CHECK-NUMBER-OUT.
            MOVE  EMP-INITIALS-IN  TO EMP-INITIALS-OUT.
            MOVE  EMP-LAST-NAME-IN  TO EMP-LAST-NAME-OUT.
            MOVE  GROSS-PAY-WS  TO  GROSS-PAY-OUT.
            MOVE  TAX-WS  TO  TAX-DEDUCTION-OUT.
+           MOVE  STATE-TAX-WS  TO  STATE-TAX-OUT.
            MOVE  HEALTH-WS  TO  HEALTH-INS-OUT.
+           MOVE  GARNISHMENT-WS  TO  GARNISHMENT-OUT.
+           MOVE  UNION-DUES-WS  TO  UNION-DUES-OUT.
            MOVE  PENSION-WS TO  PENSION-OUT.
            MOVE  NET-PAY-WS  TO  NET-PAY-OUT.
            IF  COUNTER IS EQUAL TO 9
@@ -366,6 +852,10 @@
            ADD  HEALTH-WS     TO  TOTAL-HEALTH.
            ADD  TAX-WS        TO  TOTAL-TAX.
            ADD  PENSION-WS    TO  TOTAL-PENSION.
+           ADD  GARNISHMENT-WS TO TOTAL-GARNISHMENT.
+           ADD  UNION-DUES-WS TO  TOTAL-UNION-DUES.
+           ADD  STATE-TAX-WS  TO  TOTAL-STATE-TAX.
+           ADD  GROSS-PAY-WS  TO  PAY-CLASS-GROSS-TOTAL(PAY-RATE-INDEX).
 
        700-WRITE-SUMMARY.
        
@@ -392,13 +882,31 @@
            MOVE TOTAL-TAX-SUMMARY
                TO RECORD-OUT.
            WRITE RECORD-OUT.
-           
+
+           MOVE TOTAL-STATE-TAX
+               TO TOTAL-STATE-TAX-OUT.
+           MOVE TOTAL-STATE-TAX-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
            MOVE TOTAL-PENSION
                TO TOTAL-PENSION-OUT.
            MOVE TOTAL-PENSION-SUMMARY
                TO RECORD-OUT.
            WRITE RECORD-OUT.
-           
+
+           MOVE TOTAL-GARNISHMENT
+               TO TOTAL-GARNISHMENT-OUT.
+           MOVE TOTAL-GARNISHMENT-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
+           MOVE TOTAL-UNION-DUES
+               TO TOTAL-UNION-DUES-OUT.
+           MOVE TOTAL-UNION-DUES-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
            MOVE TOTAL-HEALTH
                TO TOTAL-HEALTH-OUT.
            MOVE TOTAL-HEALTH-SUMMARY
@@ -417,11 +925,54 @@
            MOVE RECORDS-WRITTEN-SUMMARY
                TO RECORD-OUT.
            WRITE RECORD-OUT.
-           
+
+           MOVE EXCEPTION-RECORDS-WRITTEN-CTR
+               TO EXCEPTIONS-WRITTEN-CTR-OUT.
+           MOVE EXCEPTIONS-WRITTEN-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
+           MOVE EFT-RECORDS-WRITTEN-CTR
+               TO EFT-WRITTEN-CTR-OUT.
+           MOVE EFT-WRITTEN-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
+           MOVE POSITIVE-PAY-RECORDS-WRITTEN-CTR
+               TO POSITIVE-PAY-WRITTEN-CTR-OUT.
+           MOVE POSITIVE-PAY-WRITTEN-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
+           MOVE CLASS-SUBTOTAL-HEADER
+               TO RECORD-OUT.
+           WRITE RECORD-OUT
+               AFTER ADVANCING 2 LINES.
+           PERFORM 700-WRITE-CLASS-SUBTOTAL
+               VARYING CLASS-SUB FROM 1 BY 1
+               UNTIL CLASS-SUB IS GREATER THAN PAY-RATE-COUNT.
+
+       700-WRITE-CLASS-SUBTOTAL.
+           MOVE CLASS-NAME(CLASS-SUB)
+               TO CLASS-SUBTOTAL-NAME-OUT.
+           MOVE PAY-CLASS-GROSS-TOTAL(CLASS-SUB)
+               TO CLASS-SUBTOTAL-GROSS-OUT.
+           MOVE CLASS-SUBTOTAL-SUMMARY
+               TO RECORD-OUT.
+           WRITE RECORD-OUT.
+
        700-LOAD-PAY-RATE-TABLE.
            READ PAY-RATE-FILE-IN
-               AT END MOVE "YES" TO EOF-FLAG
-               NOT AT END MOVE PAY-RATE-IN TO PAY-RATE-TABLE(SUB).
+               AT END MOVE "YES" TO PAY-RATE-EOF-FLAG
+               NOT AT END
+                   IF PAY-RATE-COUNT IS LESS THAN PAY-RATE-MAX
+                       ADD 1 TO PAY-RATE-COUNT
+                       MOVE PAY-RATE-IN
+                           TO PAY-RATE-TABLE(PAY-RATE-COUNT)
+                   ELSE
+                       DISPLAY "PAY RATE TABLE FULL - CLASS " CLASS-IN
+                           " DROPPED FROM PAYRATES.TXT"
+                   END-IF.
                
        700-FIND-PAY-RATE.
            IF CLASS-NAME(SUB) = JOB-TYPE-IN
@@ -435,4 +986,84 @@
            CLOSE  EMPLOYEE-FILE-IN.
            CLOSE  PAYROLL-RECORDS-FILE-OUT.
            CLOSE  PAY-RATE-FILE-IN.
+           CLOSE  EXCEPTION-FILE-OUT.
+           CLOSE  EFT-FILE-OUT.
+           CLOSE  POSITIVE-PAY-FILE-OUT.
+           CLOSE  YTD-MASTER-FILE.
+
+       700-WRITE-EFT-RECORD.
+      *  ------------------------------------------------------------
+      *  Writes one ACH/EFT-style deposit entry per employee off the
+      *  same NET-PAY-WS figure used for the printed register, so
+      *  the bank can pay net pay by direct deposit instead of a
+      *  paper check.
+      *  ------------------------------------------------------------
+           MOVE EMP-BANK-ROUTING-IN  TO EFT-ROUTING-OUT.
+           MOVE EMP-BANK-ACCOUNT-IN  TO EFT-ACCOUNT-OUT.
+           MOVE NET-PAY-WS           TO EFT-AMOUNT-OUT.
+           MOVE EMP-NUMBER-IN        TO EFT-EMP-NUMBER-OUT.
+           MOVE EMP-LAST-NAME-IN     TO EFT-EMP-NAME-OUT.
+           WRITE EFT-RECORD-OUT.
+           ADD 1 TO EFT-RECORDS-WRITTEN-CTR.
+
+       700-WRITE-POSITIVE-PAY-RECORD.
+      *  ------------------------------------------------------------
+      *  Writes one positive-pay entry per check issued so the bank
+      *  can match presented checks against what the register
+      *  actually printed, instead of relying on signature review.
+      *  ------------------------------------------------------------
+           MOVE CHECK-NUMBER-WS      TO POS-PAY-CHECK-NUMBER-OUT.
+           MOVE EMP-NUMBER-IN        TO POS-PAY-EMP-NUMBER-OUT.
+           MOVE EMP-LAST-NAME-IN     TO POS-PAY-EMP-NAME-OUT.
+           MOVE NET-PAY-WS           TO POS-PAY-AMOUNT-OUT.
+           WRITE POS-PAY-RECORD-OUT.
+           ADD 1 TO POSITIVE-PAY-RECORDS-WRITTEN-CTR.
+
+       700-POST-YTD-RECORD.
+      *  ------------------------------------------------------------
+      *  Adds this period's figures into the employee's running
+      *  year-to-date totals on YTDMAST.TXT, creating the master
+      *  record on the employee's first appearance.
+      *  ------------------------------------------------------------
+           MOVE EMP-NUMBER-IN TO YTD-EMP-NUMBER.
+           MOVE YEAR-IN       TO YTD-PERIOD-YEAR.
+           MOVE YTD-QUARTER-WS TO YTD-PERIOD-QUARTER.
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE EMP-LAST-NAME-IN TO YTD-EMP-LAST-NAME
+                   MOVE GROSS-PAY-WS     TO YTD-GROSS-PAY
+                   MOVE NET-PAY-WS       TO YTD-NET-PAY
+                   MOVE TAX-WS           TO YTD-TAX
+                   MOVE PENSION-WS       TO YTD-PENSION
+                   MOVE HEALTH-WS        TO YTD-HEALTH
+                   MOVE GARNISHMENT-WS   TO YTD-GARNISHMENT
+                   MOVE UNION-DUES-WS    TO YTD-UNION-DUES
+                   MOVE STATE-TAX-WS     TO YTD-STATE-TAX
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE EMP-LAST-NAME-IN TO YTD-EMP-LAST-NAME
+                   ADD  GROSS-PAY-WS     TO YTD-GROSS-PAY
+                   ADD  NET-PAY-WS       TO YTD-NET-PAY
+                   ADD  TAX-WS           TO YTD-TAX
+                   ADD  PENSION-WS       TO YTD-PENSION
+                   ADD  HEALTH-WS        TO YTD-HEALTH
+                   ADD  GARNISHMENT-WS   TO YTD-GARNISHMENT
+                   ADD  UNION-DUES-WS    TO YTD-UNION-DUES
+                   ADD  STATE-TAX-WS     TO YTD-STATE-TAX
+                   REWRITE YTD-MASTER-RECORD.
+
+       700-WRITE-EXCEPTION-RECORD.
+           IF  EXCEPTION-RECORDS-WRITTEN-CTR IS EQUAL TO 0
+               MOVE DATE-REGISTER TO DATE-EXCEPTION
+               MOVE EXCEPTION-REPORT-HEADER TO EXCEPTION-RECORD-OUT
+               WRITE EXCEPTION-RECORD-OUT BEFORE ADVANCING PAGE
+               MOVE EXCEPTION-COLUMN-HEADER TO EXCEPTION-RECORD-OUT
+               WRITE EXCEPTION-RECORD-OUT AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE EMP-NUMBER-IN     TO EMP-NUMBER-EXC-OUT.
+           MOVE EMP-LAST-NAME-IN  TO EMP-LAST-NAME-EXC-OUT.
+           MOVE JOB-TYPE-IN       TO JOB-TYPE-EXC-OUT.
+           MOVE EXCEPTION-DETAIL-RECORD TO EXCEPTION-RECORD-OUT.
+           WRITE EXCEPTION-RECORD-OUT.
+           ADD 1 TO EXCEPTION-RECORDS-WRITTEN-CTR.
 
