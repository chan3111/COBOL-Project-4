@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. Chandler Newman-Reed.
+
+      *  This program maintains the Employee Master (EMPFILE5.TXT)
+      *  used by PROJECT-4.  It supports adding a new hire, changing
+      *  JOB-TYPE-IN/TAX-IND-IN/PENSION-RATE/HEALTH-RATE for an
+      *  existing employee, and deactivating a terminated employee,
+      *  all keyed by EMP-NUMBER-IN, instead of hand-editing the
+      *  indexed file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "EMPFILE5.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EMP-NUMBER-IN
+               FILE STATUS IS FILE-STATUS-CD.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY "EMPREC.DAT".
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS.
+           05  FILE-STATUS-CD          PIC X(2).
+               88  FILE-STATUS-OK              VALUE "00".
+               88  FILE-STATUS-NOT-FOUND        VALUE "23".
+               88  FILE-STATUS-DUPLICATE        VALUE "22".
+               88  FILE-STATUS-FILE-MISSING     VALUE "35".
+           05  MAINT-DONE-FLAG         PIC X(3) VALUE "NO ".
+           05  EMP-FOUND-FLAG          PIC X(1) VALUE "N".
+               88  EMP-WAS-FOUND               VALUE "Y".
+
+       01  MENU-SELECTION              PIC X(1).
+           88  ADD-EMPLOYEE                    VALUE "A".
+           88  CHANGE-EMPLOYEE                 VALUE "C".
+           88  DEACTIVATE-EMPLOYEE             VALUE "D".
+           88  QUIT-MAINTENANCE                VALUE "Q".
+
+       01  MENU-SCREEN.
+           05  FILLER  PIC X(40) VALUE
+               "EMPLOYEE MASTER MAINTENANCE -  EMPFILE5".
+           05  FILLER  PIC X(40) VALUE
+               "  A = ADD   C = CHANGE   D = DEACTIVATE".
+           05  FILLER  PIC X(40) VALUE
+               "  Q = QUIT".
+
+       01  WS-EMP-NUMBER               PIC 9(9).
+
+       01  CHANGE-WORK-FIELDS.
+           05  WS-JOB-TYPE-IN          PIC X(3).
+           05  WS-TAX-IND-IN           PIC 9(1).
+           05  WS-STATE-CODE-IN        PIC X(2).
+           05  WS-PENSION-RATE         PIC V99.
+           05  WS-HEALTH-RATE          PIC V99.
+           05  WS-BANK-ROUTING-IN      PIC 9(9).
+           05  WS-BANK-ACCOUNT-IN      PIC 9(12).
+           05  WS-GARNISHMENT-AMT      PIC 9(3)V99.
+           05  WS-UNION-DUES-AMT       PIC 9(3)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+      *  ------------------------------------------------------------
+      *  Drives the maintenance menu until the operator quits.
+      *  ------------------------------------------------------------
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-MENU THRU 2000-PROCESS-MENU-EXIT
+               UNTIL MAINT-DONE-FLAG = "YES".
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY MENU-SCREEN.
+           OPEN I-O EMPLOYEE-FILE.
+           IF FILE-STATUS-FILE-MISSING
+      *        EMPFILE5.TXT does not exist yet (first-ever hire) -
+      *        an indexed file has to be OUTPUT-opened (created) once
+      *        before it can be OPENed I-O, the same bootstrap
+      *        Payroll.cbl uses for YTD-MASTER-FILE.
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE      EMPLOYEE-FILE
+               OPEN I-O   EMPLOYEE-FILE
+           END-IF.
+           IF NOT FILE-STATUS-OK
+               DISPLAY "UNABLE TO OPEN EMPFILE5.TXT, STATUS= "
+                   FILE-STATUS-CD
+               MOVE "YES" TO MAINT-DONE-FLAG
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-MENU.
+           DISPLAY "ENTER A/C/D/Q: ".
+           ACCEPT MENU-SELECTION.
+           EVALUATE TRUE
+               WHEN ADD-EMPLOYEE
+                   PERFORM 3000-ADD-EMPLOYEE THRU 3000-ADD-EMPLOYEE-EXIT
+               WHEN CHANGE-EMPLOYEE
+                   PERFORM 4000-CHANGE-EMPLOYEE
+                       THRU 4000-CHANGE-EMPLOYEE-EXIT
+               WHEN DEACTIVATE-EMPLOYEE
+                   PERFORM 5000-DEACTIVATE-EMPLOYEE
+                       THRU 5000-DEACTIVATE-EMPLOYEE-EXIT
+               WHEN QUIT-MAINTENANCE
+                   MOVE "YES" TO MAINT-DONE-FLAG
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+           END-EVALUATE.
+       2000-PROCESS-MENU-EXIT.
+           EXIT.
+
+       3000-ADD-EMPLOYEE.
+      *  ------------------------------------------------------------
+      *  Prompts for a brand new employee and WRITEs it to the
+      *  master.  A duplicate EMP-NUMBER-IN is rejected by the file
+      *  system (status 22) and reported back to the operator.
+      *  ------------------------------------------------------------
+           MOVE SPACES TO PAYROLL-RECORD-IN.
+           DISPLAY "NEW EMP NUMBER (9 DIGITS): ".
+           ACCEPT EMP-NUMBER-IN.
+           DISPLAY "LAST NAME: ".
+           ACCEPT EMP-LAST-NAME-IN.
+           DISPLAY "INITIALS: ".
+           ACCEPT EMP-INITIALS-IN.
+           DISPLAY "JOB TYPE (3 CHAR CLASS CODE): ".
+           ACCEPT JOB-TYPE-IN.
+           DISPLAY "HOURS WORKED THIS PERIOD: ".
+           ACCEPT HOURS-WORKED-IN.
+           DISPLAY "TAX INDICATOR (1 DIGIT): ".
+           ACCEPT TAX-IND-IN.
+           DISPLAY "WORK STATE (2 CHAR CODE): ".
+           ACCEPT STATE-CODE-IN.
+           DISPLAY "PENSION RATE (.NN): ".
+           ACCEPT PENSION-RATE.
+           DISPLAY "HEALTH RATE (.NN): ".
+           ACCEPT HEALTH-RATE.
+           DISPLAY "BANK ROUTING NUMBER (9 DIGITS): ".
+           ACCEPT EMP-BANK-ROUTING-IN.
+           DISPLAY "BANK ACCOUNT NUMBER (UP TO 12 DIGITS): ".
+           ACCEPT EMP-BANK-ACCOUNT-IN.
+           DISPLAY "GARNISHMENT AMOUNT PER PERIOD (0 IF NONE): ".
+           ACCEPT GARNISHMENT-AMT.
+           DISPLAY "UNION DUES PER PERIOD (0 IF NONE): ".
+           ACCEPT UNION-DUES-AMT.
+           MOVE "A" TO EMP-STATUS-IN.
+           WRITE PAYROLL-RECORD-IN
+               INVALID KEY
+                   DISPLAY "EMPLOYEE " EMP-NUMBER-IN
+                       " ALREADY EXISTS - NOT ADDED"
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE " EMP-NUMBER-IN " ADDED".
+       3000-ADD-EMPLOYEE-EXIT.
+           EXIT.
+
+       4000-CHANGE-EMPLOYEE.
+      *  ------------------------------------------------------------
+      *  Looks an employee up by EMP-NUMBER-IN and lets the operator
+      *  correct JOB-TYPE-IN, TAX-IND-IN, PENSION-RATE, or
+      *  HEALTH-RATE.  A blank response leaves the field unchanged.
+      *  ------------------------------------------------------------
+           DISPLAY "EMP NUMBER TO CHANGE: ".
+           ACCEPT WS-EMP-NUMBER.
+           MOVE WS-EMP-NUMBER TO EMP-NUMBER-IN.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE " WS-EMP-NUMBER " NOT ON FILE"
+               NOT INVALID KEY
+                   PERFORM 4100-PROMPT-CHANGES
+                       THRU 4100-PROMPT-CHANGES-EXIT
+                   REWRITE PAYROLL-RECORD-IN
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED FOR EMPLOYEE "
+                               WS-EMP-NUMBER
+                       NOT INVALID KEY
+                           DISPLAY "EMPLOYEE " WS-EMP-NUMBER
+                               " UPDATED".
+       4000-CHANGE-EMPLOYEE-EXIT.
+           EXIT.
+
+       4100-PROMPT-CHANGES.
+      *  ------------------------------------------------------------
+      *  Each field is ACCEPTed into a work field first and only
+      *  MOVEd into the record when the operator actually typed
+      *  something - pressing ENTER sets a numeric work field to 0
+      *  and an alphanumeric work field to SPACES, neither of which
+      *  is a valid value for any field here, so that is how "KEEP"
+      *  is recognized.
+      *  ------------------------------------------------------------
+           MOVE SPACES TO WS-JOB-TYPE-IN.
+           MOVE SPACES TO WS-STATE-CODE-IN.
+           MOVE 0 TO WS-TAX-IND-IN.
+           MOVE 0 TO WS-PENSION-RATE.
+           MOVE 0 TO WS-HEALTH-RATE.
+           MOVE 0 TO WS-BANK-ROUTING-IN.
+           MOVE 0 TO WS-BANK-ACCOUNT-IN.
+           MOVE 0 TO WS-GARNISHMENT-AMT.
+           MOVE 0 TO WS-UNION-DUES-AMT.
+
+           DISPLAY "JOB TYPE IS " JOB-TYPE-IN
+               " - ENTER NEW VALUE OR BLANK TO KEEP: ".
+           ACCEPT WS-JOB-TYPE-IN.
+           IF WS-JOB-TYPE-IN NOT EQUAL TO SPACES
+               MOVE WS-JOB-TYPE-IN TO JOB-TYPE-IN
+           END-IF.
+
+           DISPLAY "TAX IND IS " TAX-IND-IN
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-TAX-IND-IN.
+           IF WS-TAX-IND-IN NOT EQUAL TO 0
+               MOVE WS-TAX-IND-IN TO TAX-IND-IN
+           END-IF.
+
+           DISPLAY "WORK STATE IS " STATE-CODE-IN
+               " - ENTER NEW VALUE OR BLANK TO KEEP: ".
+           ACCEPT WS-STATE-CODE-IN.
+           IF WS-STATE-CODE-IN NOT EQUAL TO SPACES
+               MOVE WS-STATE-CODE-IN TO STATE-CODE-IN
+           END-IF.
+
+           DISPLAY "PENSION RATE IS " PENSION-RATE
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-PENSION-RATE.
+           IF WS-PENSION-RATE NOT EQUAL TO 0
+               MOVE WS-PENSION-RATE TO PENSION-RATE
+           END-IF.
+
+           DISPLAY "HEALTH RATE IS " HEALTH-RATE
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-HEALTH-RATE.
+           IF WS-HEALTH-RATE NOT EQUAL TO 0
+               MOVE WS-HEALTH-RATE TO HEALTH-RATE
+           END-IF.
+
+           DISPLAY "BANK ROUTING NUMBER IS " EMP-BANK-ROUTING-IN
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-BANK-ROUTING-IN.
+           IF WS-BANK-ROUTING-IN NOT EQUAL TO 0
+               MOVE WS-BANK-ROUTING-IN TO EMP-BANK-ROUTING-IN
+           END-IF.
+
+           DISPLAY "BANK ACCOUNT NUMBER IS " EMP-BANK-ACCOUNT-IN
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-BANK-ACCOUNT-IN.
+           IF WS-BANK-ACCOUNT-IN NOT EQUAL TO 0
+               MOVE WS-BANK-ACCOUNT-IN TO EMP-BANK-ACCOUNT-IN
+           END-IF.
+
+           DISPLAY "GARNISHMENT AMOUNT IS " GARNISHMENT-AMT
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-GARNISHMENT-AMT.
+           IF WS-GARNISHMENT-AMT NOT EQUAL TO 0
+               MOVE WS-GARNISHMENT-AMT TO GARNISHMENT-AMT
+           END-IF.
+
+           DISPLAY "UNION DUES AMOUNT IS " UNION-DUES-AMT
+               " - ENTER NEW VALUE OR 0 TO KEEP: ".
+           ACCEPT WS-UNION-DUES-AMT.
+           IF WS-UNION-DUES-AMT NOT EQUAL TO 0
+               MOVE WS-UNION-DUES-AMT TO UNION-DUES-AMT
+           END-IF.
+       4100-PROMPT-CHANGES-EXIT.
+           EXIT.
+
+       5000-DEACTIVATE-EMPLOYEE.
+      *  ------------------------------------------------------------
+      *  Marks a terminated employee EMP-INACTIVE rather than
+      *  deleting the record outright, so history stays on file for
+      *  PROJECT-4's YTD postings.
+      *  ------------------------------------------------------------
+           DISPLAY "EMP NUMBER TO DEACTIVATE: ".
+           ACCEPT WS-EMP-NUMBER.
+           MOVE WS-EMP-NUMBER TO EMP-NUMBER-IN.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE " WS-EMP-NUMBER " NOT ON FILE"
+               NOT INVALID KEY
+                   MOVE "I" TO EMP-STATUS-IN
+                   REWRITE PAYROLL-RECORD-IN
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED FOR EMPLOYEE "
+                               WS-EMP-NUMBER
+                       NOT INVALID KEY
+                           DISPLAY "EMPLOYEE " WS-EMP-NUMBER
+                               " DEACTIVATED".
+       5000-DEACTIVATE-EMPLOYEE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE EMPLOYEE-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
