@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDREPT.
+       AUTHOR. Chandler Newman-Reed.
+
+      *  This program reads the year-to-date payroll master
+      *  (YTDMAST.TXT, posted to by PROJECT-4 every run) and produces
+      *  a quarterly/annual summary report: one line per employee
+      *  plus a company-wide total.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT YTD-MASTER-FILE
+               ASSIGN TO "YTDMAST.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS YTD-KEY.
+
+           SELECT  YTD-REPORT-FILE-OUT
+               ASSIGN  "YTDREPORT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  YTD-MASTER-FILE.
+           COPY "YTDREC.DAT".
+
+       FD  YTD-REPORT-FILE-OUT.
+       01  YTD-REPORT-RECORD-OUT   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS.
+           05  YTD-EOF-FLAG    PIC X(3) VALUE "NO ".
+
+       01  YTD-REPORT-HEADER.
+           05  FILLER  PIC X(9)  VALUE SPACES.
+           05  FILLER  PIC X(30) VALUE
+               "YEAR-TO-DATE PAYROLL SUMMARY".
+
+       01  YTD-COLUMN-HEADER.
+           05  FILLER  PIC X(5)   VALUE SPACES.
+           05  FILLER  PIC X(10)  VALUE "EMP NUMBER".
+           05  FILLER  PIC X(3)   VALUE SPACES.
+           05  FILLER  PIC X(13)  VALUE "LAST NAME".
+           05  FILLER  PIC X(3)   VALUE SPACES.
+           05  FILLER  PIC X(6)   VALUE "PERIOD".
+           05  FILLER  PIC X(3)   VALUE SPACES.
+           05  FILLER  PIC X(11)  VALUE "YTD GROSS".
+           05  FILLER  PIC X(3)   VALUE SPACES.
+           05  FILLER  PIC X(9)   VALUE "YTD NET".
+
+       01  YTD-DETAIL-RECORD.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  YTD-EMP-NUMBER-OUT      PIC 9(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  YTD-EMP-LAST-NAME-OUT   PIC X(13).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  YTD-PERIOD-YEAR-OUT     PIC 9(2).
+           05  FILLER                  PIC X(1) VALUE "Q".
+           05  YTD-PERIOD-QUARTER-OUT  PIC 9(1).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  YTD-GROSS-PAY-OUT       PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  YTD-NET-PAY-OUT         PIC $$,$$$,$$9.99.
+
+       01  COMPANY-TOTALS.
+           05  COMPANY-TOTAL-GROSS     PIC 9(9)V99.
+           05  COMPANY-TOTAL-NET       PIC 9(9)V99.
+           05  COMPANY-TOTAL-TAX       PIC 9(9)V99.
+           05  COMPANY-TOTAL-PENSION   PIC 9(9)V99.
+           05  COMPANY-TOTAL-HEALTH    PIC 9(9)V99.
+           05  COMPANY-TOTAL-GARNISH   PIC 9(9)V99.
+           05  COMPANY-TOTAL-DUES      PIC 9(9)V99.
+           05  COMPANY-TOTAL-ST-TAX    PIC 9(9)V99.
+           05  COMPANY-EMPLOYEE-COUNT  PIC 9(5).
+
+       01  COMPANY-TOTAL-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE "COMPANY GROSS".
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  COMPANY-TOTAL-GROSS-OUT PIC $$,$$$,$$9.99.
+
+       01  COMPANY-NET-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "COMPANY NET".
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  COMPANY-NET-TOTAL-OUT   PIC $$,$$$,$$9.99.
+
+       01  COMPANY-COUNT-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               "EMPLOYEES ON YTD".
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  COMPANY-COUNT-OUT       PIC ZZ,ZZ9.
+
+       01  YTD-DEDUCTIONS-HEADER.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               "YTD DEDUCTIONS".
+
+       01  COMPANY-TAX-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "COMPANY TAX".
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  COMPANY-TAX-OUT         PIC $$,$$$,$$9.99.
+
+       01  COMPANY-ST-TAX-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE
+               "COMPANY STATE TAX".
+           05  COMPANY-ST-TAX-OUT      PIC $$,$$$,$$9.99.
+
+       01  COMPANY-PENSION-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+               "COMPANY PENSION".
+           05  COMPANY-PENSION-OUT     PIC $$,$$$,$$9.99.
+
+       01  COMPANY-HEALTH-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE
+               "COMPANY HEALTH".
+           05  COMPANY-HEALTH-OUT      PIC $$,$$$,$$9.99.
+
+       01  COMPANY-GARNISH-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+               "COMPANY GARNISH".
+           05  COMPANY-GARNISH-OUT     PIC $$,$$$,$$9.99.
+
+       01  COMPANY-DUES-SUMMARY.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE "COMPANY DUES".
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  COMPANY-DUES-OUT        PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PRODUCE-DETAIL THRU 2000-PRODUCE-DETAIL-EXIT
+               UNTIL YTD-EOF-FLAG = "YES".
+           PERFORM 9000-WRITE-COMPANY-TOTALS
+               THRU 9000-WRITE-COMPANY-TOTALS-EXIT.
+           PERFORM 9900-TERMINATE THRU 9900-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  YTD-MASTER-FILE.
+           OPEN OUTPUT YTD-REPORT-FILE-OUT.
+           INITIALIZE COMPANY-TOTALS.
+           MOVE YTD-REPORT-HEADER TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT BEFORE ADVANCING PAGE.
+           MOVE YTD-COLUMN-HEADER TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT AFTER ADVANCING 2 LINES.
+           PERFORM 2100-READ-YTD-RECORD THRU 2100-READ-YTD-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PRODUCE-DETAIL.
+           MOVE YTD-EMP-NUMBER    TO YTD-EMP-NUMBER-OUT.
+           MOVE YTD-EMP-LAST-NAME TO YTD-EMP-LAST-NAME-OUT.
+           MOVE YTD-PERIOD-YEAR    TO YTD-PERIOD-YEAR-OUT.
+           MOVE YTD-PERIOD-QUARTER TO YTD-PERIOD-QUARTER-OUT.
+           MOVE YTD-GROSS-PAY     TO YTD-GROSS-PAY-OUT.
+           MOVE YTD-NET-PAY       TO YTD-NET-PAY-OUT.
+           MOVE YTD-DETAIL-RECORD TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+           ADD YTD-GROSS-PAY   TO COMPANY-TOTAL-GROSS.
+           ADD YTD-NET-PAY     TO COMPANY-TOTAL-NET.
+           ADD YTD-TAX         TO COMPANY-TOTAL-TAX.
+           ADD YTD-PENSION     TO COMPANY-TOTAL-PENSION.
+           ADD YTD-HEALTH      TO COMPANY-TOTAL-HEALTH.
+           ADD YTD-GARNISHMENT TO COMPANY-TOTAL-GARNISH.
+           ADD YTD-UNION-DUES  TO COMPANY-TOTAL-DUES.
+           ADD YTD-STATE-TAX   TO COMPANY-TOTAL-ST-TAX.
+           ADD 1               TO COMPANY-EMPLOYEE-COUNT.
+           PERFORM 2100-READ-YTD-RECORD THRU 2100-READ-YTD-RECORD-EXIT.
+       2000-PRODUCE-DETAIL-EXIT.
+           EXIT.
+
+       2100-READ-YTD-RECORD.
+           READ YTD-MASTER-FILE NEXT RECORD
+               AT END MOVE "YES" TO YTD-EOF-FLAG.
+       2100-READ-YTD-RECORD-EXIT.
+           EXIT.
+
+       9000-WRITE-COMPANY-TOTALS.
+           MOVE COMPANY-TOTAL-GROSS TO COMPANY-TOTAL-GROSS-OUT.
+           MOVE COMPANY-TOTAL-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE COMPANY-TOTAL-NET TO COMPANY-NET-TOTAL-OUT.
+           MOVE COMPANY-NET-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-EMPLOYEE-COUNT TO COMPANY-COUNT-OUT.
+           MOVE COMPANY-COUNT-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE YTD-DEDUCTIONS-HEADER TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE COMPANY-TOTAL-TAX TO COMPANY-TAX-OUT.
+           MOVE COMPANY-TAX-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-TOTAL-ST-TAX TO COMPANY-ST-TAX-OUT.
+           MOVE COMPANY-ST-TAX-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-TOTAL-PENSION TO COMPANY-PENSION-OUT.
+           MOVE COMPANY-PENSION-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-TOTAL-HEALTH TO COMPANY-HEALTH-OUT.
+           MOVE COMPANY-HEALTH-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-TOTAL-GARNISH TO COMPANY-GARNISH-OUT.
+           MOVE COMPANY-GARNISH-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+
+           MOVE COMPANY-TOTAL-DUES TO COMPANY-DUES-OUT.
+           MOVE COMPANY-DUES-SUMMARY TO YTD-REPORT-RECORD-OUT.
+           WRITE YTD-REPORT-RECORD-OUT.
+       9000-WRITE-COMPANY-TOTALS-EXIT.
+           EXIT.
+
+       9900-TERMINATE.
+           CLOSE YTD-MASTER-FILE.
+           CLOSE YTD-REPORT-FILE-OUT.
+       9900-TERMINATE-EXIT.
+           EXIT.
