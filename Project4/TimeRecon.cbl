@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIMERECON.
+       AUTHOR. Chandler Newman-Reed.
+
+      *  This program reconciles the time-clock feed (TIMECLOCK.TXT)
+      *  against the Employee Master (EMPFILE5.txt). Each time-clock
+      *  record is matched to its employee by EMP-NUMBER-IN; a match
+      *  against an active employee posts TC-HOURS-WORKED-IN into
+      *  HOURS-WORKED-IN on the master so PROJECT-4 picks it up on
+      *  its next run. Clock records for an unknown or inactive
+      *  employee, and active employees with no clock record at all,
+      *  are reported to TIMERECEXC.TXT instead of silently passing
+      *  (or not passing) through to payroll.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TIME-CLOCK-FILE-IN
+               ASSIGN TO "TIMECLOCK.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "EMPFILE5.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EMP-NUMBER-IN
+               FILE STATUS IS FILE-STATUS-CD.
+
+           SELECT RECON-EXCEPTION-FILE-OUT
+               ASSIGN TO "TIMERECEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TIME-CLOCK-FILE-IN.
+       01  TIME-CLOCK-RECORD-IN.
+           05  TC-EMP-NUMBER-IN        PIC 9(9).
+           05  TC-HOURS-WORKED-IN      PIC 9(2)V99.
+
+       FD  EMPLOYEE-FILE.
+           COPY "EMPREC.DAT".
+
+       FD  RECON-EXCEPTION-FILE-OUT.
+       01  RECON-EXCEPTION-RECORD-OUT  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS.
+           05  TIME-CLOCK-EOF-FLAG     PIC X(3) VALUE "NO ".
+           05  MASTER-EOF-FLAG         PIC X(3) VALUE "NO ".
+           05  FILE-STATUS-CD          PIC X(2).
+               88  FILE-STATUS-OK              VALUE "00".
+               88  FILE-STATUS-NOT-FOUND        VALUE "23".
+           05  MATCH-FOUND-FLAG        PIC X(1) VALUE "F".
+               88  MATCH-WAS-FOUND             VALUE "T".
+
+       01  COUNTERS.
+           05  TIME-CLOCK-RECORDS-READ-CTR     PIC 9(5) VALUE 0.
+           05  MATCHED-RECORDS-CTR             PIC 9(5) VALUE 0.
+           05  EXCEPTION-RECORDS-WRITTEN-CTR   PIC 9(5) VALUE 0.
+           05  MISSING-TIME-CARD-CTR           PIC 9(5) VALUE 0.
+           05  SEARCH-SUB                      PIC 9(4).
+
+       01  MATCHED-EMP-CONTROL.
+           05  MATCHED-EMP-COUNT       PIC 9(4) VALUE 0.
+           05  MATCHED-EMP-MAX         PIC 9(4) VALUE 2000.
+
+       01  MATCHED-EMP-TABLE OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON MATCHED-EMP-COUNT.
+           05  MATCHED-EMP-NUMBER      PIC 9(9).
+
+       01  RECON-REPORT-HEADER.
+           05  FILLER  PIC X(9)  VALUE SPACES.
+           05  FILLER  PIC X(36) VALUE
+               "TIME CLOCK RECONCILIATION EXCEPTIONS".
+
+       01  RECON-COLUMN-HEADER.
+           05  FILLER  PIC X(5)   VALUE SPACES.
+           05  FILLER  PIC X(10)  VALUE "EMP NUMBER".
+           05  FILLER  PIC X(3)   VALUE SPACES.
+           05  FILLER  PIC X(6)   VALUE "REASON".
+
+       01  RECON-DETAIL-RECORD.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RECON-EMP-NUMBER-OUT    PIC 9(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RECON-REASON-OUT        PIC X(30).
+
+       01  RECON-SUMMARY-RECORDS.
+           05  TIME-CLOCK-READ-SUMMARY.
+               10  FILLER  PIC X(6)  VALUE SPACES.
+               10  FILLER  PIC X(23) VALUE
+                   "TIME CLOCK RECORDS READ".
+               10  TIME-CLOCK-READ-OUT     PIC ZZ,ZZ9.
+
+           05  MATCHED-SUMMARY.
+               10  FILLER  PIC X(6)  VALUE SPACES.
+               10  FILLER  PIC X(18) VALUE "RECORDS RECONCILED".
+               10  MATCHED-OUT             PIC ZZ,ZZ9.
+
+           05  EXCEPTIONS-SUMMARY.
+               10  FILLER  PIC X(6)  VALUE SPACES.
+               10  FILLER  PIC X(19) VALUE "EXCEPTIONS WRITTEN".
+               10  EXCEPTIONS-OUT           PIC ZZ,ZZ9.
+
+           05  MISSING-TIME-CARD-SUMMARY.
+               10  FILLER  PIC X(6)  VALUE SPACES.
+               10  FILLER  PIC X(23) VALUE
+                   "MISSING TIME CARD COUNT".
+               10  MISSING-TIME-CARD-OUT    PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+      *  ------------------------------------------------------------
+      *  Matches TIMECLOCK.TXT to EMPFILE5, then makes a second pass
+      *  over the master to flag any active employee the time clock
+      *  never mentioned.
+      *  ------------------------------------------------------------
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-RECONCILE-TIME-CLOCK
+               THRU 2000-RECONCILE-TIME-CLOCK-EXIT
+               UNTIL TIME-CLOCK-EOF-FLAG = "YES".
+           PERFORM 3000-FIND-MISSING-TIME-CARDS
+               THRU 3000-FIND-MISSING-TIME-CARDS-EXIT.
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-WRITE-SUMMARY-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  TIME-CLOCK-FILE-IN.
+           OPEN I-O    EMPLOYEE-FILE.
+           OPEN OUTPUT RECON-EXCEPTION-FILE-OUT.
+           PERFORM 2100-READ-TIME-CLOCK-RECORD
+               THRU 2100-READ-TIME-CLOCK-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-RECONCILE-TIME-CLOCK.
+           MOVE TC-EMP-NUMBER-IN TO EMP-NUMBER-IN.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE TC-EMP-NUMBER-IN TO RECON-EMP-NUMBER-OUT
+                   MOVE "EMPLOYEE NOT ON FILE" TO RECON-REASON-OUT
+                   PERFORM 2200-WRITE-EXCEPTION-RECORD
+                       THRU 2200-WRITE-EXCEPTION-RECORD-EXIT
+               NOT INVALID KEY
+                   IF EMP-INACTIVE
+                       MOVE TC-EMP-NUMBER-IN TO RECON-EMP-NUMBER-OUT
+                       MOVE "EMPLOYEE INACTIVE" TO RECON-REASON-OUT
+                       PERFORM 2200-WRITE-EXCEPTION-RECORD
+                           THRU 2200-WRITE-EXCEPTION-RECORD-EXIT
+                   ELSE
+                       MOVE "F" TO MATCH-FOUND-FLAG
+                       PERFORM 3300-SEARCH-MATCHED-TABLE
+                           VARYING SEARCH-SUB FROM 1 BY 1
+                           UNTIL SEARCH-SUB IS GREATER THAN
+                               MATCHED-EMP-COUNT
+                           OR MATCH-WAS-FOUND
+                       IF MATCH-WAS-FOUND
+                           MOVE TC-EMP-NUMBER-IN TO RECON-EMP-NUMBER-OUT
+                           MOVE "DUPLICATE TIME CLOCK RECORD"
+                               TO RECON-REASON-OUT
+                           PERFORM 2200-WRITE-EXCEPTION-RECORD
+                               THRU 2200-WRITE-EXCEPTION-RECORD-EXIT
+                       ELSE
+                           MOVE TC-HOURS-WORKED-IN TO HOURS-WORKED-IN
+                           REWRITE PAYROLL-RECORD-IN
+                           PERFORM 2300-ADD-MATCHED-EMPLOYEE
+                               THRU 2300-ADD-MATCHED-EMPLOYEE-EXIT
+                           ADD 1 TO MATCHED-RECORDS-CTR
+                       END-IF
+                   END-IF
+           END-READ.
+           PERFORM 2100-READ-TIME-CLOCK-RECORD
+               THRU 2100-READ-TIME-CLOCK-RECORD-EXIT.
+       2000-RECONCILE-TIME-CLOCK-EXIT.
+           EXIT.
+
+       2100-READ-TIME-CLOCK-RECORD.
+           READ TIME-CLOCK-FILE-IN
+               AT END MOVE "YES" TO TIME-CLOCK-EOF-FLAG
+               NOT AT END ADD 1 TO TIME-CLOCK-RECORDS-READ-CTR.
+       2100-READ-TIME-CLOCK-RECORD-EXIT.
+           EXIT.
+
+       2200-WRITE-EXCEPTION-RECORD.
+           IF EXCEPTION-RECORDS-WRITTEN-CTR IS EQUAL TO 0
+               MOVE RECON-REPORT-HEADER TO RECON-EXCEPTION-RECORD-OUT
+               WRITE RECON-EXCEPTION-RECORD-OUT
+                   BEFORE ADVANCING PAGE
+               MOVE RECON-COLUMN-HEADER TO RECON-EXCEPTION-RECORD-OUT
+               WRITE RECON-EXCEPTION-RECORD-OUT
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           MOVE RECON-DETAIL-RECORD TO RECON-EXCEPTION-RECORD-OUT.
+           WRITE RECON-EXCEPTION-RECORD-OUT.
+           ADD 1 TO EXCEPTION-RECORDS-WRITTEN-CTR.
+       2200-WRITE-EXCEPTION-RECORD-EXIT.
+           EXIT.
+
+       2300-ADD-MATCHED-EMPLOYEE.
+           IF MATCHED-EMP-COUNT IS LESS THAN MATCHED-EMP-MAX
+               ADD 1 TO MATCHED-EMP-COUNT
+               MOVE TC-EMP-NUMBER-IN
+                   TO MATCHED-EMP-NUMBER(MATCHED-EMP-COUNT)
+           ELSE
+               DISPLAY "MATCHED EMPLOYEE TABLE FULL - EMPLOYEE "
+                   TC-EMP-NUMBER-IN " DROPPED FROM RECONCILIATION"
+           END-IF.
+       2300-ADD-MATCHED-EMPLOYEE-EXIT.
+           EXIT.
+
+       3000-FIND-MISSING-TIME-CARDS.
+      *  ------------------------------------------------------------
+      *  Walks the master from the top looking for an active
+      *  employee whose number never showed up on the time clock.
+      *  ------------------------------------------------------------
+           MOVE LOW-VALUES TO EMP-NUMBER-IN.
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-NUMBER-IN
+               INVALID KEY
+                   MOVE "YES" TO MASTER-EOF-FLAG
+           END-START.
+           IF MASTER-EOF-FLAG IS NOT EQUAL TO "YES"
+               PERFORM 3100-READ-NEXT-EMPLOYEE
+                   THRU 3100-READ-NEXT-EMPLOYEE-EXIT
+               PERFORM 3200-CHECK-MISSING-TIME-CARD
+                   THRU 3200-CHECK-MISSING-TIME-CARD-EXIT
+                   UNTIL MASTER-EOF-FLAG IS EQUAL TO "YES"
+           END-IF.
+       3000-FIND-MISSING-TIME-CARDS-EXIT.
+           EXIT.
+
+       3100-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END MOVE "YES" TO MASTER-EOF-FLAG.
+       3100-READ-NEXT-EMPLOYEE-EXIT.
+           EXIT.
+
+       3200-CHECK-MISSING-TIME-CARD.
+           MOVE "F" TO MATCH-FOUND-FLAG.
+           IF EMP-ACTIVE
+               PERFORM 3300-SEARCH-MATCHED-TABLE
+                   VARYING SEARCH-SUB FROM 1 BY 1
+                   UNTIL SEARCH-SUB IS GREATER THAN MATCHED-EMP-COUNT
+                   OR MATCH-WAS-FOUND
+               IF NOT MATCH-WAS-FOUND
+                   MOVE EMP-NUMBER-IN TO RECON-EMP-NUMBER-OUT
+                   MOVE "NO TIME CLOCK RECORD" TO RECON-REASON-OUT
+                   PERFORM 2200-WRITE-EXCEPTION-RECORD
+                       THRU 2200-WRITE-EXCEPTION-RECORD-EXIT
+                   ADD 1 TO MISSING-TIME-CARD-CTR
+               END-IF
+           END-IF.
+           PERFORM 3100-READ-NEXT-EMPLOYEE
+               THRU 3100-READ-NEXT-EMPLOYEE-EXIT.
+       3200-CHECK-MISSING-TIME-CARD-EXIT.
+           EXIT.
+
+       3300-SEARCH-MATCHED-TABLE.
+           IF MATCHED-EMP-NUMBER(SEARCH-SUB) IS EQUAL TO EMP-NUMBER-IN
+               MOVE "T" TO MATCH-FOUND-FLAG
+           END-IF.
+       3300-SEARCH-MATCHED-TABLE-EXIT.
+           EXIT.
+
+       8000-WRITE-SUMMARY.
+           MOVE TIME-CLOCK-RECORDS-READ-CTR TO TIME-CLOCK-READ-OUT.
+           MOVE TIME-CLOCK-READ-SUMMARY TO RECON-EXCEPTION-RECORD-OUT.
+           WRITE RECON-EXCEPTION-RECORD-OUT AFTER ADVANCING 2 LINES.
+
+           MOVE MATCHED-RECORDS-CTR TO MATCHED-OUT.
+           MOVE MATCHED-SUMMARY TO RECON-EXCEPTION-RECORD-OUT.
+           WRITE RECON-EXCEPTION-RECORD-OUT.
+
+           MOVE EXCEPTION-RECORDS-WRITTEN-CTR TO EXCEPTIONS-OUT.
+           MOVE EXCEPTIONS-SUMMARY TO RECON-EXCEPTION-RECORD-OUT.
+           WRITE RECON-EXCEPTION-RECORD-OUT.
+
+           MOVE MISSING-TIME-CARD-CTR TO MISSING-TIME-CARD-OUT.
+           MOVE MISSING-TIME-CARD-SUMMARY TO RECON-EXCEPTION-RECORD-OUT.
+           WRITE RECON-EXCEPTION-RECORD-OUT.
+       8000-WRITE-SUMMARY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE TIME-CLOCK-FILE-IN.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE RECON-EXCEPTION-FILE-OUT.
+       9000-TERMINATE-EXIT.
+           EXIT.
